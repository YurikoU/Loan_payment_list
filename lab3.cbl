@@ -1,142 +1,755 @@
- IDENTIFICATION DIVISION.                                         
- PROGRAM-ID. PROG1.                                               
- AUTHOR. TIM PATRICK.                                             
- * LAB EXERCISE 3.                                                
- ENVIRONMENT DIVISION.                                            
- CONFIGURATION SECTION.                                           
- INPUT-OUTPUT SECTION.                                            
- FILE-CONTROL.                                                    
-     SELECT INPUT-FILE   ASSIGN TO DA-S-INPUT.                    
-     SELECT PRNT-FILE    ASSIGN TO UR-S-PRNT.                     
- DATA DIVISION.                                                   
- FILE SECTION.                                                    
- FD INPUT-FILE                                                    
-     BLOCK CONTAINS 0 RECORDS                                     
-     LABEL RECORDS ARE STANDARD.                                  
- 01 INPUT-REC            PIC X(80).                               
- FD PRNT-FILE                                                     
-     LABEL RECORDS ARE OMITTED.                                   
- 01 PRNT-REC             PIC X(125).                              
- WORKING-STORAGE SECTION.                                         
-***********************************************************       
-*      LAYOUT FOR THE INPUT FILE                                  
-***********************************************************       
- 01 INPUT-DATA.                                                   
-     03 I-NAME           PIC X(20).                               
-     03 I-LOAN           PIC 99999V99.                            
-     03 I-PAID1          PIC 9999V99.                             
-     03 I-PAID2          PIC 9999V99.                             
-     03 I-PAID3          PIC 9999V99.                             
-     03 I-PAID4          PIC 9999V99.                             
-     03 FILLER           PIC X(19).                               
-***********************************************************       
-*      LAYOUT FOR THE 1ST DATA LINE OF REPORT PRINTING            
-***********************************************************       
- 01 PRNT-DATA1.                                                   
-     03 L-NAME           PIC X(20).                               
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 L-LOAN           PIC ZZZZ9.99.                            
-     03 FILLER           PIC X(2)    VALUE SPACES.                
-     03 L-PAID1          PIC ZZZ9.99.                             
-     03 FILLER           PIC X(2)    VALUE SPACES.                
-     03 L-PAID2          PIC ZZZ9.99.                             
-     03 FILLER           PIC X(2)    VALUE SPACES.                
-     03 L-PAID3          PIC ZZZ9.99.                             
-     03 FILLER           PIC X(2)    VALUE SPACES.                
-     03 L-PAID4          PIC ZZZ9.99.                             
-     03 FILLER           PIC X(2)    VALUE SPACES.                
-     03 L-TOTALPAID      PIC ZZZZ9.99.                            
-     03 FILLER           PIC X(2)    VALUE SPACES.                
-     03 L-BALANCE        PIC $ZZZZ9.99.                           
-************************************************************      
-*      LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING          
-************************************************************      
- 01 PRNT-HEADING1.                                                
-     03                  PIC X(4)    VALUE 'NAME'.                
-     03                  PIC X(17)   VALUE SPACES.                
-     03                  PIC X(4)    VALUE 'LOAN'.                
-     03                  PIC X(6)    VALUE SPACES.                
-     03                  PIC X(5)    VALUE 'PAID1'.               
-     03                  PIC X(4)    VALUE SPACES.                
-     03                  PIC X(5)    VALUE 'PAID2'.               
-     03                  PIC X(4)    VALUE SPACES.                
-     03                  PIC X(5)    VALUE 'PAID3'.               
-     03                  PIC X(4)    VALUE SPACES.                
-     03                  PIC X(5)    VALUE 'PAID4'.               
-     03                  PIC X(4)    VALUE SPACES.                
-     03                  PIC X(8)    VALUE 'TOT PAID'.            
-     03                  PIC X(2)    VALUE SPACES.                
-     03                  PIC X(7)    VALUE 'BALANCE'.             
- 01 MISC.                                                         
-************************************************************      
-*      END OF FILE (EOF) SWITCHES        *                        
-*    0=NOT AT EOF       1=AT EOF        *                         
-************************************************************      
-     03 EOF-I            PIC 9        VALUE 0.                    
-     03 TOTAL            PIC 99999V99.                            
-     03 BALANCE          PIC 99999V99.                            
-************************************************************      
-*      START OF PROCEDURE DIVISION                                
-************************************************************      
- PROCEDURE DIVISION.                                              
-************************************************************      
-* THE MAINLINE IS RESPONSIBILE FOR THE FLOW OF THE LOGIC          
-* ALL MAIN PROCEDURES SHOULD BE CALLED FROM THE MAIN              
-* EVERY PROCEDURE (PARAGRAPH) MUST BE DOCUMENTED                  
-************************************************************      
- 000-MAINLINE.                                                    
-     OPEN INPUT INPUT-FILE                                        
-          OUTPUT PRNT-FILE.                                       
-     PERFORM 9000-READ-INPUT.                                     
-     PERFORM 5000-PRINT-HEAD.                                     
-     PERFORM 1000-LOOP                                            
-         UNTIL EOF-I = 1.                                         
-     CLOSE INPUT-FILE                                             
-         PRNT-FILE.                                               
-     STOP RUN.                                                    
-************************************************************      
-*      1000-LOOP CALLS 1600-PRINT-NAMES WHICH IS                  
-*      RESPONSIBLE FOR MOVING DATA TO PRINT LINE                  
-*      AND THEN PRINTING                                          
-*      IT NEXT CALLS 9000-READ-INPUT WHICH WILL READ              
-*      THE NEXT RECORD INTO THE STRUCTURE FOR PROCESSING          
-************************************************************      
- 1000-LOOP.                                                       
-     PERFORM 1600-PRINT-NAMES.                                    
-     PERFORM 9000-READ-INPUT.                                     
-************************************************************      
-*      1600-PRINT-NAMES WILL MOVE NECESSARY FIELDS TO THE         
-*      PRINT STRUCTURE IN WORKING-STORAGE ASD THEN IT WILL        
-*      PRINT THE INFORMATION                                      
-************************************************************      
- 1600-PRINT-NAMES.                                                
-     MOVE I-NAME          TO L-NAME.                              
-     MOVE I-LOAN          TO L-LOAN.                              
-     MOVE I-PAID1         TO L-PAID1.                             
-     MOVE I-PAID2         TO L-PAID2.                             
-     MOVE I-PAID3         TO L-PAID3.                             
-     MOVE I-PAID4         TO L-PAID4.                             
-     COMPUTE TOTAL = I-PAID1 + I-PAID2 + I-PAID3 + I-PAID4.       
-     MOVE TOTAL           TO L-TOTALPAID.                         
-     COMPUTE BALANCE = I-LOAN - TOTAL.                            
-     MOVE BALANCE         TO L-BALANCE.                           
-     WRITE PRNT-REC FROM PRNT-DATA1                               
-           AFTER ADVANCING 1 LINE.                                
-************************************************************      
-*      5000-PRINT-HEAD PRINTS A HEADER LINE AFTER IT MOVES        
-*      TO A NEW PAGE                                              
-************************************************************      
- 5000-PRINT-HEAD.                                                 
-     WRITE PRNT-REC FROM PRNT-HEADING1                            
-           AFTER ADVANCING PAGE.                                  
-     MOVE SPACES TO PRNT-REC.                                     
-     WRITE PRNT-REC                                               
-           AFTER ADVANCING 1 LINE.                                
-************************************************************      
-*      9000-READ-INPUT READS A RECORD AT A TIME                   
-*      THE RECORD IS READ INTO THE STRUCTURE SET UP IN            
-*      WORKING STORAGE                                            
-************************************************************      
- 9000-READ-INPUT.                                                 
-     READ INPUT-FILE INTO INPUT-DATA                              
-          AT END MOVE 1 TO EOF-I.                                 
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROG1.
+000030 AUTHOR. TIM PATRICK.
+000040 INSTALLATION. LOAN SERVICING.
+000050 DATE-WRITTEN. 01/05/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* LAB EXERCISE 3.
+000090*----------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*----------------------------------------------------------
+000120* 08/09/2026 JAM  ADDED PAGE OVERFLOW CONTROL, RUNNING PAGE
+000130*                 HEADINGS, PAGE NUMBER AND RUN DATE ON THE
+000140*                 LOAN REPORT.
+000150* 08/09/2026 JAM  ADDED VALIDATION OF I-LOAN AND I-PAID1
+000160*                 THRU I-PAID4 WITH A NEW EXCEPTION LISTING
+000170*                 FOR RECORDS THAT FAIL EDIT.
+000175* 08/09/2026 JAM  ADDED A GRAND-TOTAL TRAILER LINE TO THE
+000176*                 LOAN REPORT.
+000177* 08/09/2026 JAM  RESEQUENCED THE MAIN LOOP AROUND A SORT SO
+000178*                 THE REPORT PRINTS HIGHEST BALANCE FIRST.
+000179* 08/09/2026 JAM  ADDED I-ACCT-NO TO THE INPUT LAYOUT, CARVED
+000179*                 OUT OF THE TRAILING FILLER SO I-NAME THRU
+000180*                 I-PAID4 KEEP THEIR ORIGINAL BYTE POSITIONS,
+000181*                 AND CARRIED IT THROUGH TO THE REPORT AND THE
+000182*                 EXCEPTION LISTING SO TWO BORROWERS WITH THE
+000183*                 SAME NAME CAN BE TOLD APART.  SEE PROG2 FOR
+000184*                 THE NEW MASTER-FILE MAINTENANCE PROGRAM THAT
+000185*                 KEYS ON THIS FIELD.
+000185* 08/09/2026 JAM  ADDED I-MIN-PAY TO THE INPUT LAYOUT AND A
+000186*                 PAST-DUE MARKER TO THE REPORT WHEN THE TOTAL
+000187*                 PAID FALLS SHORT OF THE REQUIRED MINIMUM.
+000189* 08/09/2026 JAM  ADDED I-INT-RATE TO THE INPUT LAYOUT.  THE
+000191*                 REPORT NOW ACCRUES INTEREST ON THE LOAN
+000192*                 BALANCE BEFORE THIS RUN'S PAYMENTS ARE
+000193*                 APPLIED AND SHOWS THE INTEREST CHARGED IN A
+000194*                 NEW COLUMN.
+000195* 08/09/2026 JAM  ADDED XTRACT-FILE, A PIPE-DELIMITED EXTRACT
+000196*                 WRITTEN ALONGSIDE THE PRINTED REPORT SO
+000197*                 COLLECTIONS CAN LOAD THE FIGURES INTO A
+000198*                 SPREADSHEET WITHOUT RE-KEYING THEM.
+000199* 08/09/2026 JAM  ADDED A CHECKPOINT FILE SO A LONG RUN CAN BE
+000200*                 RESTARTED WITHOUT REPROCESSING RECORDS ALREADY
+000201*                 HANDLED, AND A RUN-PARAMETER FILE READ AT
+000202*                 START-UP TO REQUEST THE RESTART AND TO LIMIT
+000203*                 THE REPORT TO THE TOP N HIGHEST BALANCES.
+000204* 08/09/2026 JAM  MOVED I-ACCT-NO BACK OUT OF FRONT OF THE INPUT
+000205*                 LAYOUT - IT HAD BEEN SHIFTING I-NAME THRU
+000206*                 I-PAID4 SIX BYTES AND BREAKING EXISTING
+000207*                 DA-S-INPUT FILES.  IT IS NOW CARVED OUT OF THE
+000208*                 TRAILING FILLER LIKE I-MIN-PAY AND I-INT-RATE.
+000209*                 ALSO ADDED NUMERIC EDITS FOR I-MIN-PAY AND
+000210*                 I-INT-RATE IN 1500-VALIDATE-INPUT SINCE BOTH
+000211*                 FEED A COMPUTE DIRECTLY.
+000212* 08/09/2026 JAM  WIDENED C-INTEREST/S-INTEREST AND C-BALANCE/
+000213*                 S-BALANCE/X-BALANCE/L-BALANCE (PLUS L-INTEREST)
+000214*                 SO A LARGE LOAN'S ACCRUED INTEREST NO LONGER
+000215*                 OVERFLOWS AND TRUNCATES ON THE REPORT, THE
+000216*                 EXTRACT, OR THE GRAND-TOTAL TRAILER.  CHANGED
+000217*                 1000-READ-RUN-PARMS TO INITIALIZE PARM-DATA ON
+000218*                 A MISSING PARM-FILE INSTEAD OF MOVING SPACES
+000219*                 OVER ITS VALUE DEFAULTS.  ADDED H0-RESTART-TAG
+000220*                 TO PRNT-HEADING0 SO A RESTARTED RUN'S REPORT IS
+000221*                 CLEARLY MARKED AND ITS TRAILER TOTALS ARE NOT
+000222*                 MISTAKEN FOR A FULL-FILE RUN.  RENAMED
+000223*                 C-CHKPT-COUNT TO WS-CHKPT-REC-COUNT SO C- STAYS
+000224*                 RESERVED FOR CURR-REC FIELDS.
+000225* 08/09/2026 JAM  WIDENED WS-REJECT-REASON/E-REASON TO PIC X(23)
+000226*                 SO 'INVALID PAYMENT AMOUNT' NO LONGER OVERFLOWS
+000227*                 THE FIELD, AND WIDENED EXCPT-REC TO PIC X(94)
+000228*                 TO MATCH EXCPT-DATA1'S TRUE LENGTH SO THE
+000229*                 REASON TEXT NO LONGER GETS CLIPPED ON WRITE.
+000230*                 REMOVED THE DEAD BALANCE WORKING-STORAGE FIELD
+000231*                 LEFT OVER FROM BEFORE THE SORT REFACTOR.
+000188*----------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER. IBM-370.
+000220 OBJECT-COMPUTER. IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT INPUT-FILE   ASSIGN TO DA-S-INPUT.
+000260     SELECT PRNT-FILE    ASSIGN TO UR-S-PRNT.
+000270     SELECT EXCPT-FILE   ASSIGN TO UR-S-EXCPT.
+000272     SELECT XTRACT-FILE  ASSIGN TO UR-S-XTRACT.
+000273     SELECT OPTIONAL PARM-FILE  ASSIGN TO DA-S-PARM.
+000274     SELECT OPTIONAL CHKPT-FILE ASSIGN TO DA-S-CHKPT.
+000275     SELECT SORT-FILE    ASSIGN TO SORTWK1.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  INPUT-FILE
+000310     BLOCK CONTAINS 0 RECORDS
+000320     LABEL RECORDS ARE STANDARD.
+000330 01  INPUT-REC            PIC X(80).
+000340 FD  PRNT-FILE
+000350     LABEL RECORDS ARE OMITTED.
+000360 01  PRNT-REC             PIC X(125).
+000370 FD  EXCPT-FILE
+000380     LABEL RECORDS ARE OMITTED.
+000390 01  EXCPT-REC            PIC X(94).
+000392 FD  XTRACT-FILE
+000393     LABEL RECORDS ARE OMITTED.
+000394 01  XTRACT-REC           PIC X(90).
+000420 FD  PARM-FILE
+000421     LABEL RECORDS ARE OMITTED.
+000422 01  PARM-REC             PIC X(80).
+000423 FD  CHKPT-FILE
+000424     LABEL RECORDS ARE OMITTED.
+000425 01  CHKPT-REC            PIC X(6).
+000395************************************************************
+000396*      SORT WORK FILE - HOLDS ONE VALIDATED LOAN RECORD PER
+000397*      ENTRY SO THE REPORT CAN BE SEQUENCED BY BALANCE
+000398************************************************************
+000399 SD  SORT-FILE.
+000400 01  SORT-REC.
+000401     03  S-BALANCE        PIC 9(7)V99.
+000402     03  S-NAME           PIC X(20).
+000403     03  S-ACCT-NO        PIC 9(6).
+000404     03  S-LOAN           PIC 99999V99.
+000405     03  S-PAID1          PIC 9999V99.
+000406     03  S-PAID2          PIC 9999V99.
+000407     03  S-PAID3          PIC 9999V99.
+000408     03  S-PAID4          PIC 9999V99.
+000409     03  S-TOTAL          PIC 99999V99.
+000409     03  S-MIN-PAY        PIC 9999V99.
+000409     03  S-INTEREST       PIC 9(6)V99.
+000410 WORKING-STORAGE SECTION.
+000420***********************************************************
+000430*      LAYOUT FOR THE INPUT FILE
+000440***********************************************************
+000450 01  INPUT-DATA.
+000460     03  I-NAME           PIC X(20).
+000470     03  I-LOAN           PIC 99999V99.
+000480     03  I-PAID1          PIC 9999V99.
+000490     03  I-PAID2          PIC 9999V99.
+000500     03  I-PAID3          PIC 9999V99.
+000510     03  I-PAID4          PIC 9999V99.
+000452     03  I-ACCT-NO        PIC 9(6).
+000515     03  I-MIN-PAY        PIC 9999V99.
+000517     03  I-INT-RATE       PIC 9V9999.
+000520     03  FILLER           PIC X(2).
+000530***********************************************************
+000535*      CURRENT RECORD BEING VALIDATED OR PRINTED.  BUILT BY
+000536*      2200-BUILD-CURR-REC BEFORE THE SORT AND REFILLED BY
+000537*      3100-RETURN-SORTED-REC AFTER THE SORT
+000538***********************************************************
+000539 01  CURR-REC.
+000539     03  C-ACCT-NO        PIC 9(6).
+000540     03  C-NAME           PIC X(20).
+000541     03  C-LOAN           PIC 99999V99.
+000542     03  C-PAID1          PIC 9999V99.
+000543     03  C-PAID2          PIC 9999V99.
+000544     03  C-PAID3          PIC 9999V99.
+000545     03  C-PAID4          PIC 9999V99.
+000546     03  C-TOTAL          PIC 99999V99.
+000547     03  C-BALANCE        PIC 9(7)V99.
+000547     03  C-MIN-PAY        PIC 9999V99.
+000547     03  C-INTEREST       PIC 9(6)V99.
+000548***********************************************************
+000550*      LAYOUT FOR THE 1ST DATA LINE OF REPORT PRINTING
+000560***********************************************************
+000570 01  PRNT-DATA1.
+000575     03  L-ACCT-NO        PIC 9(6).
+000576     03  FILLER           PIC X(1)    VALUE SPACES.
+000580     03  L-NAME           PIC X(20).
+000590     03  FILLER           PIC X(1)    VALUE SPACES.
+000600     03  L-LOAN           PIC ZZZZ9.99.
+000610     03  FILLER           PIC X(2)    VALUE SPACES.
+000620     03  L-PAID1          PIC ZZZ9.99.
+000630     03  FILLER           PIC X(2)    VALUE SPACES.
+000640     03  L-PAID2          PIC ZZZ9.99.
+000650     03  FILLER           PIC X(2)    VALUE SPACES.
+000660     03  L-PAID3          PIC ZZZ9.99.
+000670     03  FILLER           PIC X(2)    VALUE SPACES.
+000680     03  L-PAID4          PIC ZZZ9.99.
+000690     03  FILLER           PIC X(2)    VALUE SPACES.
+000700     03  L-TOTALPAID      PIC ZZZZ9.99.
+000710     03  FILLER           PIC X(2)    VALUE SPACES.
+000715     03  L-INTEREST       PIC ZZZZZ9.99.
+000717     03  FILLER           PIC X(2)    VALUE SPACES.
+000720     03  L-BALANCE        PIC $ZZZZZZ9.99.
+000722     03  FILLER           PIC X(2)    VALUE SPACES.
+000723     03  L-PAST-DUE       PIC X(8).
+000724************************************************************
+000724*      LAYOUT FOR THE PIPE-DELIMITED EXTRACT RECORD WRITTEN
+000724*      TO XTRACT-FILE IN THE SAME PASS AS THE PRINTED REPORT
+000724************************************************************
+000724 01  XTRACT-DATA1.
+000724     03  X-NAME           PIC X(20).
+000724     03  FILLER           PIC X(1)    VALUE '|'.
+000724     03  X-LOAN           PIC 9(5)V99.
+000724     03  FILLER           PIC X(1)    VALUE '|'.
+000724     03  X-PAID1          PIC 9(4)V99.
+000724     03  FILLER           PIC X(1)    VALUE '|'.
+000724     03  X-PAID2          PIC 9(4)V99.
+000724     03  FILLER           PIC X(1)    VALUE '|'.
+000724     03  X-PAID3          PIC 9(4)V99.
+000724     03  FILLER           PIC X(1)    VALUE '|'.
+000724     03  X-PAID4          PIC 9(4)V99.
+000724     03  FILLER           PIC X(1)    VALUE '|'.
+000724     03  X-TOTAL          PIC 9(5)V99.
+000724     03  FILLER           PIC X(1)    VALUE '|'.
+000724     03  X-BALANCE        PIC 9(7)V99.
+001000************************************************************
+001001*      LAYOUT FOR THE RUN-PARAMETER RECORD READ ONCE AT
+001002*      START-UP.  IF PARM-FILE IS NOT PRESENT THE RUN TAKES
+001003*      THE DEFAULTS BELOW - NO RESTART, FULL REPORT
+001004************************************************************
+001005 01  PARM-DATA.
+001006     03  P-RESTART-SW     PIC X        VALUE 'N'.
+001007         88  RESTART-REQUESTED         VALUE 'Y'.
+001008     03  P-TOP-N          PIC 9(5)     VALUE 0.
+001009         88  TOP-N-MODE                VALUE 00001 THRU 99999.
+001010     03  FILLER           PIC X(74)    VALUE SPACES.
+001011************************************************************
+001012*      LAYOUT FOR THE CHECKPOINT RECORD - THE COUNT OF INPUT
+001013*      RECORDS SUCCESSFULLY READ AS OF THE LAST CHECKPOINT
+001014************************************************************
+001015 01  CHKPT-DATA.
+001016     03  WS-CHKPT-REC-COUNT    PIC 9(6)     VALUE 0.
+001017************************************************************
+000726*      LAYOUT FOR THE GRAND-TOTAL TRAILER LINE OF REPORT
+000727************************************************************
+000728 01  PRNT-TRAILER1.
+000729     03  FILLER           PIC X(17)   VALUE 'LOANS PROCESSED:'.
+000730     03  T-LOAN-CTR       PIC ZZZZ9.
+000731     03  FILLER           PIC X(3)    VALUE SPACES.
+000732     03  FILLER           PIC X(11)   VALUE 'TOTAL LOAN:'.
+000733     03  T-LOAN-SUM       PIC $ZZZZZZ9.99.
+000734     03  FILLER           PIC X(2)    VALUE SPACES.
+000735     03  FILLER           PIC X(11)   VALUE 'TOTAL PAID:'.
+000736     03  T-PAID-SUM       PIC $ZZZZZZ9.99.
+000737     03  FILLER           PIC X(2)    VALUE SPACES.
+000738     03  FILLER           PIC X(15)   VALUE 'TOTAL BALANCE:'.
+000739     03  T-BAL-SUM        PIC $ZZZZZZ9.99.
+000740************************************************************
+000750*      LAYOUT FOR THE RUN-DATE / PAGE-NUMBER HEADING LINE
+000760************************************************************
+000770 01  PRNT-HEADING0.
+000780     03  FILLER           PIC X(9)    VALUE 'LOAN LIST'.
+000790     03  FILLER           PIC X(38)   VALUE SPACES.
+000795     03  H0-RESTART-TAG   PIC X(10)   VALUE SPACES.
+000800     03  FILLER           PIC X(10)   VALUE 'RUN DATE: '.
+000810     03  H0-RUN-DATE      PIC X(8).
+000820     03  FILLER           PIC X(5)    VALUE SPACES.
+000830     03  FILLER           PIC X(6)    VALUE 'PAGE: '.
+000840     03  H0-PAGE-NO       PIC ZZZ9.
+000850************************************************************
+000860*      LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING
+000870************************************************************
+000880 01  PRNT-HEADING1.
+000885     03                  PIC X(7)    VALUE 'ACCT NO'.
+000887     03                  PIC X(1)    VALUE SPACES.
+000890     03                  PIC X(4)    VALUE 'NAME'.
+000900     03                  PIC X(17)   VALUE SPACES.
+000910     03                  PIC X(4)    VALUE 'LOAN'.
+000920     03                  PIC X(6)    VALUE SPACES.
+000930     03                  PIC X(5)    VALUE 'PAID1'.
+000940     03                  PIC X(4)    VALUE SPACES.
+000950     03                  PIC X(5)    VALUE 'PAID2'.
+000960     03                  PIC X(4)    VALUE SPACES.
+000970     03                  PIC X(5)    VALUE 'PAID3'.
+000980     03                  PIC X(4)    VALUE SPACES.
+000990     03                  PIC X(5)    VALUE 'PAID4'.
+001000     03                  PIC X(4)    VALUE SPACES.
+001010     03                  PIC X(8)    VALUE 'TOT PAID'.
+001020     03                  PIC X(2)    VALUE SPACES.
+001025     03                  PIC X(8)    VALUE 'INTEREST'.
+001027     03                  PIC X(2)    VALUE SPACES.
+001030     03                  PIC X(7)    VALUE 'BALANCE'.
+001032     03                  PIC X(2)    VALUE SPACES.
+001034     03                  PIC X(8)    VALUE 'STATUS'.
+001040************************************************************
+001050*      LAYOUT FOR THE EXCEPTION LISTING DETAIL LINE.
+001060*      REJECTED RECORDS ARE SHOWN "AS INPUT" (ALPHANUMERIC)
+001070*      SINCE A FIELD THAT FAILED THE NUMERIC TEST MAY NOT
+001080*      BE SAFE TO EDIT WITH A NUMERIC PICTURE
+001090************************************************************
+001100 01  EXCPT-DATA1.
+001105     03  E-ACCT-NO        PIC X(6).
+001107     03  FILLER           PIC X(2)    VALUE SPACES.
+001110     03  E-NAME           PIC X(20).
+001120     03  FILLER           PIC X(2)    VALUE SPACES.
+001130     03  E-LOAN           PIC X(7).
+001140     03  FILLER           PIC X(2)    VALUE SPACES.
+001150     03  E-PAID1          PIC X(6).
+001160     03  FILLER           PIC X(2)    VALUE SPACES.
+001170     03  E-PAID2          PIC X(6).
+001180     03  FILLER           PIC X(2)    VALUE SPACES.
+001190     03  E-PAID3          PIC X(6).
+001200     03  FILLER           PIC X(2)    VALUE SPACES.
+001210     03  E-PAID4          PIC X(6).
+001220     03  FILLER           PIC X(2)    VALUE SPACES.
+001230     03  E-REASON         PIC X(23).
+001240************************************************************
+001250*      LAYOUT FOR THE EXCEPTION LISTING HEADING LINE
+001260************************************************************
+001270 01  EXCPT-HEADING1.
+001272     03                  PIC X(7)    VALUE 'ACCT NO'.
+001274     03                  PIC X(1)    VALUE SPACES.
+001280     03                  PIC X(4)    VALUE 'NAME'.
+001290     03                  PIC X(18)   VALUE SPACES.
+001300     03                  PIC X(4)    VALUE 'LOAN'.
+001310     03                  PIC X(5)    VALUE SPACES.
+001320     03                  PIC X(5)    VALUE 'PAID1'.
+001330     03                  PIC X(3)    VALUE SPACES.
+001340     03                  PIC X(5)    VALUE 'PAID2'.
+001350     03                  PIC X(3)    VALUE SPACES.
+001360     03                  PIC X(5)    VALUE 'PAID3'.
+001370     03                  PIC X(3)    VALUE SPACES.
+001380     03                  PIC X(5)    VALUE 'PAID4'.
+001390     03                  PIC X(3)    VALUE SPACES.
+001400     03                  PIC X(6)    VALUE 'REASON'.
+001410************************************************************
+001420*      LAYOUT FOR THE EXCEPTION LISTING TRAILER LINE
+001430************************************************************
+001440 01  EXCPT-TRAILER1.
+001450     03  FILLER           PIC X(24)  VALUE
+001460         'TOTAL RECORDS REJECTED:'.
+001470     03  FILLER           PIC X(1)   VALUE SPACES.
+001480     03  ET-REJECT-CTR    PIC ZZZZ9.
+001490 01  MISC.
+001500************************************************************
+001510*      END OF FILE (EOF) SWITCHES        *
+001520*    0=NOT AT EOF       1=AT EOF        *
+001530************************************************************
+001540     03  EOF-I            PIC 9        VALUE 0.
+001550     03  EOF-S            PIC 9        VALUE 0.
+001560     03  TOTAL            PIC 99999V99.
+001575     03  WS-MIN-REQUIRED  PIC 99999V99.
+001580************************************************************
+001590*      PAGE CONTROL COUNTERS FOR THE PRINTED REPORT
+001600************************************************************
+001610     03  LINE-CTR         PIC 999      VALUE 0    COMP.
+001620     03  LINES-PER-PAGE   PIC 999      VALUE 050  COMP.
+001630     03  PAGE-CTR         PIC 999      VALUE 0    COMP.
+001635     03  WS-TOP-N-CTR     PIC 9(5)     VALUE 0    COMP.
+001640************************************************************
+001650*      RUN DATE, PULLED FROM THE SYSTEM DATE ONE TIME
+001660************************************************************
+001670 01  WS-SYSTEM-DATE.
+001680     03  WS-SYS-YY        PIC 99.
+001690     03  WS-SYS-MM        PIC 99.
+001700     03  WS-SYS-DD        PIC 99.
+001710 01  WS-EDIT-DATE.
+001720     03  WS-EDIT-MM       PIC 99.
+001730     03  FILLER           PIC X       VALUE '/'.
+001740     03  WS-EDIT-DD       PIC 99.
+001750     03  FILLER           PIC X       VALUE '/'.
+001760     03  WS-EDIT-YY       PIC 99.
+001770************************************************************
+001780*      INPUT RECORD VALIDATION SWITCH AND COUNTERS
+001790************************************************************
+001800 01  WS-VALID-SW          PIC X        VALUE 'Y'.
+001810     88  RECORD-IS-VALID               VALUE 'Y'.
+001820     88  RECORD-IS-INVALID             VALUE 'N'.
+001830 01  WS-REJECT-REASON     PIC X(23)    VALUE SPACES.
+001840 01  REJECT-CTR           PIC 9(5)     VALUE 0    COMP.
+001850************************************************************
+001860*      RUNNING GRAND TOTALS ACCUMULATED FOR THE TRAILER LINE
+001870************************************************************
+001880 01  WS-TOTALS.
+001890     03  WS-LOAN-CTR      PIC 9(5)     VALUE 0    COMP.
+001900     03  WS-LOAN-SUM      PIC 9(7)V99  VALUE 0.
+001910     03  WS-PAID-SUM      PIC 9(7)V99  VALUE 0.
+001920     03  WS-BAL-SUM       PIC 9(7)V99  VALUE 0.
+001921************************************************************
+001922*      CHECKPOINT CONTROLS - WS-READ-CTR IS THE COUNT OF
+001923*      INPUT RECORDS READ THIS RUN (RESTARTED RUNS START IT
+001924*      AT THE CHECKPOINTED COUNT); A CHECKPOINT IS WRITTEN
+001925*      EVERY WS-CHKPT-INTERVAL RECORDS
+001926************************************************************
+001927 01  WS-CHECKPOINT-CTLS.
+001928     03  WS-READ-CTR       PIC 9(6)    VALUE 0    COMP.
+001929     03  WS-CHKPT-COUNT    PIC 9(6)    VALUE 0    COMP.
+001930     03  WS-CHKPT-INTERVAL PIC 999     VALUE 100  COMP.
+001931     03  WS-CHKPT-QUOT     PIC 9(6)    VALUE 0    COMP.
+001932     03  WS-CHKPT-REM      PIC 999     VALUE 0    COMP.
+001933************************************************************
+001940*      START OF PROCEDURE DIVISION
+001950************************************************************
+001960 PROCEDURE DIVISION.
+001970************************************************************
+001980* THE MAINLINE IS RESPONSIBILE FOR THE FLOW OF THE LOGIC
+001990* ALL MAIN PROCEDURES SHOULD BE CALLED FROM THE MAIN
+002000* EVERY PROCEDURE (PARAGRAPH) MUST BE DOCUMENTED
+002010************************************************************
+002020 000-MAINLINE.
+002030     OPEN INPUT INPUT-FILE
+002040          OUTPUT PRNT-FILE
+002050          OUTPUT EXCPT-FILE
+002055          OUTPUT XTRACT-FILE.
+002056     PERFORM 1000-READ-RUN-PARMS.
+002057     PERFORM 1100-CHECK-RESTART.
+002058     IF RESTART-REQUESTED
+002059         MOVE '(RESTART)' TO H0-RESTART-TAG
+002059     END-IF.
+002060     ACCEPT WS-SYSTEM-DATE FROM DATE.
+002070     MOVE WS-SYS-MM       TO WS-EDIT-MM.
+002080     MOVE WS-SYS-DD       TO WS-EDIT-DD.
+002090     MOVE WS-SYS-YY       TO WS-EDIT-YY.
+002100     MOVE WS-EDIT-DATE    TO H0-RUN-DATE.
+002110     WRITE EXCPT-REC FROM EXCPT-HEADING1
+002120           AFTER ADVANCING 1 LINE.
+002130     PERFORM 5000-PRINT-HEAD.
+002140     SORT SORT-FILE
+002150         ON DESCENDING KEY S-BALANCE
+002160         ON ASCENDING  KEY S-NAME
+002170         INPUT PROCEDURE 2000-VALIDATE-AND-RELEASE
+002180         OUTPUT PROCEDURE 3000-PRINT-SORTED-RECS.
+002190     PERFORM 7000-PRINT-TRAILER.
+002200     PERFORM 8000-PRINT-REJECT-TOTAL.
+002205     PERFORM 9200-CLEAR-CHECKPOINT.
+002210     CLOSE INPUT-FILE
+002220         PRNT-FILE
+002230         EXCPT-FILE
+002235         XTRACT-FILE.
+002240     STOP RUN.
+002241************************************************************
+002242*      1000-READ-RUN-PARMS READS THE ONE-RECORD RUN-PARAMETER
+002243*      FILE, IF ONE WAS SUPPLIED, TO PICK UP A RESTART REQUEST
+002244*      AND/OR A TOP-N REPORT LIMIT.  A MISSING PARM-FILE LEAVES
+002245*      PARM-DATA AT ITS WORKING-STORAGE DEFAULTS (NO RESTART,
+002246*      FULL REPORT)
+002247************************************************************
+002248 1000-READ-RUN-PARMS.
+002249     OPEN INPUT PARM-FILE.
+002250     READ PARM-FILE INTO PARM-DATA
+002251          AT END INITIALIZE PARM-DATA.
+002252     CLOSE PARM-FILE.
+002253************************************************************
+002254*      1100-CHECK-RESTART SKIPS THE READ LOOP AHEAD TO THE
+002255*      LAST CHECKPOINTED RECORD COUNT WHEN THE RUN PARAMETERS
+002256*      ASK FOR A RESTART, SO AN ABEND PARTWAY THROUGH A BIG
+002257*      BATCH WINDOW DOES NOT COST US THE WHOLE RUN
+002258************************************************************
+002259 1100-CHECK-RESTART.
+002260     IF RESTART-REQUESTED
+002261         PERFORM 1200-RESTART-SKIP
+002262     END-IF.
+002263************************************************************
+002264*      1200-RESTART-SKIP READS THE CHECKPOINT FILE FOR THE
+002265*      COUNT OF RECORDS ALREADY HANDLED LAST RUN AND THEN
+002266*      READS AND DISCARDS THAT MANY INPUT RECORDS SO THE MAIN
+002267*      LOOP PICKS UP RIGHT AFTER THEM
+002268************************************************************
+002269 1200-RESTART-SKIP.
+002270     PERFORM 9300-READ-CHECKPOINT.
+002271     PERFORM 1210-DISCARD-ONE-RECORD
+002272         UNTIL WS-READ-CTR >= WS-CHKPT-COUNT
+002273         OR EOF-I = 1.
+002274************************************************************
+002275*      1210-DISCARD-ONE-RECORD READS ONE INPUT RECORD DURING
+002276*      A RESTART SKIP WITHOUT VALIDATING OR PRINTING IT
+002277************************************************************
+002278 1210-DISCARD-ONE-RECORD.
+002279     READ INPUT-FILE INTO INPUT-DATA
+002280          AT END MOVE 1 TO EOF-I.
+002281     IF EOF-I NOT = 1
+002282         ADD 1 TO WS-READ-CTR
+002282     END-IF.
+002283************************************************************
+002260*      2000-VALIDATE-AND-RELEASE IS THE SORT INPUT PROCEDURE.
+002270*      IT READS EVERY INPUT RECORD, VALIDATES IT, SENDS
+002280*      REJECTS TO THE EXCEPTION LISTING, AND RELEASES EVERY
+002290*      GOOD RECORD TO THE SORT SO THE REPORT CAN COME BACK
+002300*      OUT ORDERED BY BALANCE
+002310************************************************************
+002320 2000-VALIDATE-AND-RELEASE.
+002330     PERFORM 9000-READ-INPUT.
+002340     PERFORM 2100-VALIDATE-ONE-RECORD
+002350         UNTIL EOF-I = 1.
+002360************************************************************
+002370*      2100-VALIDATE-ONE-RECORD VALIDATES THE CURRENT INPUT
+002380*      RECORD; A GOOD RECORD IS BUILT INTO CURR-REC AND
+002390*      RELEASED TO THE SORT, A BAD ONE GOES TO THE EXCEPTION
+002400*      LISTING INSTEAD
+002410************************************************************
+002420 2100-VALIDATE-ONE-RECORD.
+002430     PERFORM 1500-VALIDATE-INPUT.
+002440     IF RECORD-IS-VALID
+002450         PERFORM 2200-BUILD-CURR-REC
+002460         PERFORM 2300-BUILD-SORT-REC
+002470         RELEASE SORT-REC
+002480     ELSE
+002490         PERFORM 1700-WRITE-EXCEPTION
+002500     END-IF.
+002510     PERFORM 9000-READ-INPUT.
+002520************************************************************
+002530*      1500-VALIDATE-INPUT CHECKS THAT I-LOAN, I-PAID1 THRU
+002540*      I-PAID4, I-MIN-PAY, AND I-INT-RATE ARE ALL NUMERIC AND
+002550*      THAT THE PAYMENTS DO NOT EXCEED THE LOAN AMOUNT.
+002560*      RECORD-IS-VALID (WS-VALID-SW) TELLS 2100-VALIDATE-ONE-
+002570*      RECORD WHERE TO ROUTE THE RECORD
+002580************************************************************
+002590 1500-VALIDATE-INPUT.
+002600     SET RECORD-IS-VALID TO TRUE.
+002610     MOVE SPACES TO WS-REJECT-REASON.
+002620     IF I-LOAN NOT NUMERIC
+002630         SET RECORD-IS-INVALID TO TRUE
+002640         MOVE 'INVALID LOAN AMOUNT'
+002650              TO WS-REJECT-REASON
+002660     END-IF.
+002670     IF RECORD-IS-VALID
+002680         IF I-PAID1 NOT NUMERIC OR I-PAID2 NOT NUMERIC
+002690            OR I-PAID3 NOT NUMERIC OR I-PAID4 NOT NUMERIC
+002700             SET RECORD-IS-INVALID TO TRUE
+002710             MOVE 'INVALID PAYMENT AMOUNT'
+002720                  TO WS-REJECT-REASON
+002730         END-IF
+002740     END-IF.
+002750     IF RECORD-IS-VALID
+002760         COMPUTE TOTAL = I-PAID1 + I-PAID2 + I-PAID3 + I-PAID4
+002770         IF TOTAL > I-LOAN
+002780             SET RECORD-IS-INVALID TO TRUE
+002790             MOVE 'PAYMENTS EXCEED LOAN'
+002800                  TO WS-REJECT-REASON
+002810         END-IF
+002820     END-IF.
+002821     IF RECORD-IS-VALID
+002822         IF I-MIN-PAY NOT NUMERIC
+002823             SET RECORD-IS-INVALID TO TRUE
+002824             MOVE 'INVALID MIN PAYMENT'
+002825                  TO WS-REJECT-REASON
+002826         END-IF
+002827     END-IF.
+002828     IF RECORD-IS-VALID
+002829         IF I-INT-RATE NOT NUMERIC
+002830             SET RECORD-IS-INVALID TO TRUE
+002831             MOVE 'INVALID INTEREST RATE'
+002832                  TO WS-REJECT-REASON
+002833         END-IF
+002834     END-IF.
+002830************************************************************
+002840*      2200-BUILD-CURR-REC MOVES A VALIDATED INPUT RECORD
+002850*      INTO CURR-REC AND COMPUTES ITS BALANCE, READY EITHER
+002860*      TO BE RELEASED TO THE SORT OR PRINTED
+002870************************************************************
+002880 2200-BUILD-CURR-REC.
+002885     MOVE I-ACCT-NO       TO C-ACCT-NO.
+002890     MOVE I-NAME          TO C-NAME.
+002900     MOVE I-LOAN          TO C-LOAN.
+002910     MOVE I-PAID1         TO C-PAID1.
+002920     MOVE I-PAID2         TO C-PAID2.
+002930     MOVE I-PAID3         TO C-PAID3.
+002940     MOVE I-PAID4         TO C-PAID4.
+002950     MOVE TOTAL           TO C-TOTAL.
+002955     COMPUTE C-INTEREST ROUNDED = I-LOAN * I-INT-RATE.
+002960     COMPUTE C-BALANCE = I-LOAN + C-INTEREST - TOTAL.
+002961     MOVE I-MIN-PAY       TO C-MIN-PAY.
+002962************************************************************
+002964*      2300-BUILD-SORT-REC COPIES CURR-REC FIELD BY FIELD
+002966*      INTO SORT-REC.  THE TWO RECORDS ARE NOT IN THE SAME
+002968*      FIELD ORDER (SORT-REC LEADS WITH THE BALANCE KEY) SO
+002969*      A WHOLE-RECORD MOVE WOULD SHIFT THE DATA
+002970************************************************************
+002972 2300-BUILD-SORT-REC.
+002974     MOVE C-BALANCE       TO S-BALANCE.
+002975     MOVE C-ACCT-NO       TO S-ACCT-NO.
+002976     MOVE C-NAME          TO S-NAME.
+002978     MOVE C-LOAN          TO S-LOAN.
+002980     MOVE C-PAID1         TO S-PAID1.
+002982     MOVE C-PAID2         TO S-PAID2.
+002984     MOVE C-PAID3         TO S-PAID3.
+002986     MOVE C-PAID4         TO S-PAID4.
+002988     MOVE C-TOTAL         TO S-TOTAL.
+002989     MOVE C-MIN-PAY       TO S-MIN-PAY.
+002989     MOVE C-INTEREST      TO S-INTEREST.
+002990************************************************************
+002980*      3000-PRINT-SORTED-RECS IS THE SORT OUTPUT PROCEDURE.
+002990*      IT RETURNS EACH RECORD IN BALANCE SEQUENCE AND PRINTS
+003000*      IT THROUGH 1600-PRINT-NAMES, WATCHING LINE-CTR FOR
+003010*      PAGE OVERFLOW ALONG THE WAY
+003020************************************************************
+003030 3000-PRINT-SORTED-RECS.
+003040     PERFORM 3100-RETURN-SORTED-REC.
+003050     PERFORM 3200-PRINT-ONE-SORTED-REC
+003060         UNTIL EOF-S = 1
+003061         OR (TOP-N-MODE AND WS-TOP-N-CTR >= P-TOP-N).
+003070************************************************************
+003080*      3100-RETURN-SORTED-REC PULLS THE NEXT RECORD BACK
+003090*      FROM THE SORT INTO CURR-REC
+003100************************************************************
+003110 3100-RETURN-SORTED-REC.
+003120     RETURN SORT-FILE
+003130         AT END MOVE 1 TO EOF-S.
+003132     IF EOF-S NOT = 1
+003133         MOVE S-ACCT-NO    TO C-ACCT-NO
+003134         MOVE S-NAME       TO C-NAME
+003136         MOVE S-LOAN       TO C-LOAN
+003138         MOVE S-PAID1      TO C-PAID1
+003140         MOVE S-PAID2      TO C-PAID2
+003142         MOVE S-PAID3      TO C-PAID3
+003144         MOVE S-PAID4      TO C-PAID4
+003146         MOVE S-TOTAL      TO C-TOTAL
+003148         MOVE S-BALANCE    TO C-BALANCE
+003149         MOVE S-MIN-PAY    TO C-MIN-PAY
+003149         MOVE S-INTEREST   TO C-INTEREST
+003150     END-IF.
+003140************************************************************
+003150*      3200-PRINT-ONE-SORTED-REC PRINTS THE RECORD CURRENTLY
+003160*      IN CURR-REC AND FETCHES THE NEXT ONE
+003170************************************************************
+003180 3200-PRINT-ONE-SORTED-REC.
+003190     PERFORM 1600-PRINT-NAMES.
+003195     ADD 1 TO WS-TOP-N-CTR.
+003200     ADD 1 TO LINE-CTR.
+003210     IF LINE-CTR >= LINES-PER-PAGE
+003220         PERFORM 5000-PRINT-HEAD
+003230     END-IF.
+003240     PERFORM 3100-RETURN-SORTED-REC.
+003250************************************************************
+003260*      1600-PRINT-NAMES WILL MOVE NECESSARY FIELDS TO THE
+003270*      PRINT STRUCTURE IN WORKING-STORAGE AND THEN IT WILL
+003280*      PRINT THE INFORMATION AND ADD IT TO THE GRAND TOTALS
+003290************************************************************
+003300 1600-PRINT-NAMES.
+003305     MOVE C-ACCT-NO       TO L-ACCT-NO.
+003310     MOVE C-NAME          TO L-NAME.
+003320     MOVE C-LOAN          TO L-LOAN.
+003330     MOVE C-PAID1         TO L-PAID1.
+003340     MOVE C-PAID2         TO L-PAID2.
+003350     MOVE C-PAID3         TO L-PAID3.
+003360     MOVE C-PAID4         TO L-PAID4.
+003370     MOVE C-TOTAL         TO L-TOTALPAID.
+003375     MOVE C-INTEREST      TO L-INTEREST.
+003380     MOVE C-BALANCE       TO L-BALANCE.
+003383     MOVE SPACES          TO L-PAST-DUE.
+003385     COMPUTE WS-MIN-REQUIRED = C-MIN-PAY * 4.
+003387     IF C-TOTAL < WS-MIN-REQUIRED
+003388         MOVE 'PAST DUE' TO L-PAST-DUE
+003389     END-IF.
+003390     WRITE PRNT-REC FROM PRNT-DATA1
+003400           AFTER ADVANCING 1 LINE.
+003405     PERFORM 1650-WRITE-EXTRACT.
+003410     ADD 1                TO WS-LOAN-CTR.
+003420     ADD C-LOAN           TO WS-LOAN-SUM.
+003430     ADD C-TOTAL          TO WS-PAID-SUM.
+003440     ADD C-BALANCE        TO WS-BAL-SUM.
+003445************************************************************
+003446*      1650-WRITE-EXTRACT WRITES THE SAME BORROWER'S FIGURES
+003447*      TO THE PIPE-DELIMITED EXTRACT FEED SO THEY CAN BE
+003448*      LOADED INTO A SPREADSHEET WITHOUT RE-KEYING THEM
+003449************************************************************
+003450 1650-WRITE-EXTRACT.
+003451     MOVE C-NAME          TO X-NAME.
+003452     MOVE C-LOAN          TO X-LOAN.
+003453     MOVE C-PAID1         TO X-PAID1.
+003454     MOVE C-PAID2         TO X-PAID2.
+003455     MOVE C-PAID3         TO X-PAID3.
+003456     MOVE C-PAID4         TO X-PAID4.
+003457     MOVE C-TOTAL         TO X-TOTAL.
+003458     MOVE C-BALANCE       TO X-BALANCE.
+003459     WRITE XTRACT-REC FROM XTRACT-DATA1.
+003450************************************************************
+003460*      1700-WRITE-EXCEPTION MOVES THE REJECTED RECORD TO
+003470*      THE EXCEPTION LISTING, ALPHANUMERIC FIELD FOR FIELD,
+003480*      AND COUNTS IT IN REJECT-CTR
+003490************************************************************
+003500 1700-WRITE-EXCEPTION.
+003510     ADD 1 TO REJECT-CTR.
+003515     MOVE I-ACCT-NO       TO E-ACCT-NO.
+003520     MOVE I-NAME          TO E-NAME.
+003530     MOVE I-LOAN          TO E-LOAN.
+003540     MOVE I-PAID1         TO E-PAID1.
+003550     MOVE I-PAID2         TO E-PAID2.
+003560     MOVE I-PAID3         TO E-PAID3.
+003570     MOVE I-PAID4         TO E-PAID4.
+003580     MOVE WS-REJECT-REASON TO E-REASON.
+003590     WRITE EXCPT-REC FROM EXCPT-DATA1
+003600           AFTER ADVANCING 1 LINE.
+003610************************************************************
+003620*      5000-PRINT-HEAD PRINTS THE RUN-DATE/PAGE-NUMBER LINE
+003630*      AND THE COLUMN HEADING LINE AT THE TOP OF EACH NEW
+003640*      PAGE, THEN RESETS THE LINE COUNTER FOR THAT PAGE
+003650************************************************************
+003660 5000-PRINT-HEAD.
+003670     ADD 1 TO PAGE-CTR.
+003680     MOVE PAGE-CTR TO H0-PAGE-NO.
+003690     WRITE PRNT-REC FROM PRNT-HEADING0
+003700           AFTER ADVANCING PAGE.
+003710     WRITE PRNT-REC FROM PRNT-HEADING1
+003720           AFTER ADVANCING 1 LINE.
+003730     MOVE SPACES TO PRNT-REC.
+003740     WRITE PRNT-REC
+003750           AFTER ADVANCING 1 LINE.
+003760     MOVE 0 TO LINE-CTR.
+003770************************************************************
+003780*      7000-PRINT-TRAILER PRINTS THE GRAND-TOTAL LINE AT THE
+003790*      END OF THE REPORT, ONCE THE SORT HAS FINISHED
+003800************************************************************
+003810 7000-PRINT-TRAILER.
+003820     MOVE WS-LOAN-CTR TO T-LOAN-CTR.
+003830     MOVE WS-LOAN-SUM TO T-LOAN-SUM.
+003840     MOVE WS-PAID-SUM TO T-PAID-SUM.
+003850     MOVE WS-BAL-SUM  TO T-BAL-SUM.
+003860     WRITE PRNT-REC FROM PRNT-TRAILER1
+003870           AFTER ADVANCING 2 LINES.
+003880************************************************************
+003890*      8000-PRINT-REJECT-TOTAL PRINTS THE COUNT OF RECORDS
+003900*      KICKED OUT TO THE EXCEPTION LISTING AS A TRAILER
+003910************************************************************
+003920 8000-PRINT-REJECT-TOTAL.
+003930     MOVE REJECT-CTR TO ET-REJECT-CTR.
+003940     WRITE EXCPT-REC FROM EXCPT-TRAILER1
+003950           AFTER ADVANCING 2 LINES.
+003960************************************************************
+003970*      9000-READ-INPUT READS A RECORD AT A TIME
+003980*      THE RECORD IS READ INTO THE STRUCTURE SET UP IN
+003990*      WORKING STORAGE
+004000************************************************************
+004010 9000-READ-INPUT.
+004020     READ INPUT-FILE INTO INPUT-DATA
+004030          AT END MOVE 1 TO EOF-I.
+004031     IF EOF-I NOT = 1
+004032         ADD 1 TO WS-READ-CTR
+004033         DIVIDE WS-READ-CTR BY WS-CHKPT-INTERVAL
+004034             GIVING WS-CHKPT-QUOT REMAINDER WS-CHKPT-REM
+004035         IF WS-CHKPT-REM = 0
+004036             PERFORM 9100-WRITE-CHECKPOINT
+004037         END-IF
+004038     END-IF.
+004039************************************************************
+004040*      9100-WRITE-CHECKPOINT SAVES THE CURRENT READ COUNT TO
+004041*      THE CHECKPOINT FILE SO A RESTART CAN PICK UP FROM HERE
+004042*      INSTEAD OF REPROCESSING THE WHOLE INPUT FILE
+004043************************************************************
+004044 9100-WRITE-CHECKPOINT.
+004045     MOVE WS-READ-CTR TO WS-CHKPT-REC-COUNT.
+004046     OPEN OUTPUT CHKPT-FILE.
+004047     WRITE CHKPT-REC FROM CHKPT-DATA.
+004048     CLOSE CHKPT-FILE.
+004049************************************************************
+004050*      9200-CLEAR-CHECKPOINT RESETS THE CHECKPOINT FILE TO
+004051*      ZERO ONCE THE RUN HAS FINISHED CLEANLY, SO THE NEXT
+004052*      RUN STARTS FROM THE BEGINNING UNLESS IT IS ITSELF A
+004053*      RESTART
+004054************************************************************
+004055 9200-CLEAR-CHECKPOINT.
+004056     MOVE 0 TO WS-CHKPT-REC-COUNT.
+004057     OPEN OUTPUT CHKPT-FILE.
+004058     WRITE CHKPT-REC FROM CHKPT-DATA.
+004059     CLOSE CHKPT-FILE.
+004060************************************************************
+004061*      9300-READ-CHECKPOINT READS THE LAST SAVED CHECKPOINT
+004062*      COUNT FOR A RESTARTED RUN.  A MISSING OR EMPTY
+004063*      CHECKPOINT FILE LEAVES THE COUNT AT ZERO
+004064************************************************************
+004065 9300-READ-CHECKPOINT.
+004066     MOVE 0 TO WS-CHKPT-REC-COUNT.
+004067     OPEN INPUT CHKPT-FILE.
+004068     READ CHKPT-FILE INTO CHKPT-DATA
+004069          AT END MOVE 0 TO WS-CHKPT-REC-COUNT.
+004070     CLOSE CHKPT-FILE.
+004071     MOVE WS-CHKPT-REC-COUNT TO WS-CHKPT-COUNT.
