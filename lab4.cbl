@@ -0,0 +1,276 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROG2.
+000030 AUTHOR. TIM PATRICK.
+000040 INSTALLATION. LOAN SERVICING.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* LAB EXERCISE 3 - LOAN MASTER MAINTENANCE.
+000090*----------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*----------------------------------------------------------
+000120* 08/09/2026 JAM  ORIGINAL PROGRAM.  APPLIES ADD, CHANGE, AND
+000130*                 DELETE TRANSACTIONS AGAINST THE LOAN MASTER,
+000140*                 KEYED BY THE ACCOUNT NUMBER PROG1 CARRIES AS
+000150*                 I-ACCT-NO, SO A LOAN RECORD CAN BE CORRECTED
+000160*                 OR CLOSED OUT WITHOUT HAND-EDITING THE FLAT
+000170*                 INPUT FILE PROG1 READS.
+000175* 08/09/2026 JAM  ADDED M-MIN-PAY AND M-INT-RATE TO THE MASTER
+000176*                 AND TRANSACTION RECORDS TO KEEP THE MASTER IN
+000177*                 STEP WITH THE MINIMUM-PAYMENT AND INTEREST-
+000178*                 RATE FIELDS PROG1'S INPUT-DATA NOW CARRIES.
+000179* 08/09/2026 JAM  NOW CHECKS WS-MASTER-STATUS RIGHT AFTER OPENING
+000179*                 MASTER-FILE AND STOPS THE RUN IF IT DID NOT
+000179*                 OPEN CLEANLY, INSTEAD OF DECLARING THE STATUS
+000179*                 FIELD AND NEVER LOOKING AT IT.
+000180*----------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER. IBM-370.
+000220 OBJECT-COMPUTER. IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT MASTER-FILE  ASSIGN TO AS-S-MASTER
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS M-ACCT-NO
+000290         FILE STATUS IS WS-MASTER-STATUS.
+000300     SELECT TRANS-FILE   ASSIGN TO DA-S-TRANS.
+000310     SELECT LOG-FILE     ASSIGN TO UR-S-LOG.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340************************************************************
+000350*      LOAN MASTER, KEYED BY ACCOUNT NUMBER.  SAME FIELDS AS
+000360*      PROG1'S INPUT-DATA SO A MASTER EXTRACT CAN FEED PROG1
+000370*      DIRECTLY
+000380************************************************************
+000390 FD  MASTER-FILE
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  MASTER-REC.
+000420     03  M-ACCT-NO        PIC 9(6).
+000430     03  M-NAME           PIC X(20).
+000440     03  M-LOAN           PIC 99999V99.
+000450     03  M-PAID1          PIC 9999V99.
+000460     03  M-PAID2          PIC 9999V99.
+000470     03  M-PAID3          PIC 9999V99.
+000480     03  M-PAID4          PIC 9999V99.
+000485     03  M-MIN-PAY        PIC 9999V99.
+000487     03  M-INT-RATE       PIC 9V9999.
+000490     03  FILLER           PIC X(2).
+000500************************************************************
+000510*      TRANSACTION FILE - ONE ADD/CHANGE/DELETE PER RECORD
+000520************************************************************
+000530 FD  TRANS-FILE
+000540     BLOCK CONTAINS 0 RECORDS
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  TRANS-REC.
+000570     03  TR-CODE          PIC X(1).
+000580         88  TR-IS-ADD                VALUE 'A'.
+000590         88  TR-IS-CHANGE             VALUE 'C'.
+000600         88  TR-IS-DELETE             VALUE 'D'.
+000610     03  TR-ACCT-NO       PIC 9(6).
+000620     03  TR-NAME          PIC X(20).
+000630     03  TR-LOAN          PIC 99999V99.
+000640     03  TR-PAID1         PIC 9999V99.
+000650     03  TR-PAID2         PIC 9999V99.
+000660     03  TR-PAID3         PIC 9999V99.
+000670     03  TR-PAID4         PIC 9999V99.
+000675     03  TR-MIN-PAY       PIC 9999V99.
+000677     03  TR-INT-RATE      PIC 9V9999.
+000680     03  FILLER           PIC X(1).
+000690************************************************************
+000700*      TRANSACTION LOG - ONE LINE PER TRANSACTION APPLIED OR
+000710*      REJECTED
+000720************************************************************
+000730 FD  LOG-FILE
+000740     LABEL RECORDS ARE OMITTED.
+000750 01  LOG-REC              PIC X(80).
+000760 WORKING-STORAGE SECTION.
+000770************************************************************
+000780*      LAYOUT FOR THE TRANSACTION LOG DETAIL LINE
+000790************************************************************
+000800 01  LOG-DATA1.
+000810     03  G-CODE           PIC X(1).
+000820     03  FILLER           PIC X(3)    VALUE SPACES.
+000830     03  G-ACCT-NO        PIC 9(6).
+000840     03  FILLER           PIC X(2)    VALUE SPACES.
+000850     03  G-NAME           PIC X(20).
+000860     03  FILLER           PIC X(2)    VALUE SPACES.
+000870     03  G-RESULT         PIC X(24).
+000880************************************************************
+000890*      LAYOUT FOR THE TRANSACTION LOG HEADING LINE
+000900************************************************************
+000910 01  LOG-HEADING1.
+000920     03                  PIC X(4)    VALUE 'CODE'.
+000930     03                  PIC X(4)    VALUE SPACES.
+000940     03                  PIC X(7)    VALUE 'ACCT NO'.
+000950     03                  PIC X(2)    VALUE SPACES.
+000960     03                  PIC X(4)    VALUE 'NAME'.
+000970     03                  PIC X(18)   VALUE SPACES.
+000980     03                  PIC X(6)    VALUE 'RESULT'.
+000990************************************************************
+001000*      LAYOUT FOR THE TRANSACTION LOG TRAILER LINE
+001010************************************************************
+001020 01  LOG-TRAILER1.
+001030     03  FILLER           PIC X(23)  VALUE
+001040         'TRANSACTIONS PROCESSED:'.
+001050     03  FILLER           PIC X(1)   VALUE SPACES.
+001060     03  GT-TRANS-CTR     PIC ZZZZ9.
+001070     03  FILLER           PIC X(3)   VALUE SPACES.
+001080     03  FILLER           PIC X(20)  VALUE
+001090         'TRANSACTIONS FAILED:'.
+001100     03  FILLER           PIC X(1)   VALUE SPACES.
+001110     03  GT-FAIL-CTR      PIC ZZZZ9.
+001120 01  MISC.
+001130************************************************************
+001140*      END OF FILE (EOF) SWITCH        *
+001150*    0=NOT AT EOF       1=AT EOF        *
+001160************************************************************
+001170     03  EOF-T            PIC 9        VALUE 0.
+001180     03  WS-MASTER-STATUS PIC X(2)     VALUE SPACES.
+001190     03  TRANS-CTR        PIC 9(5)     VALUE 0    COMP.
+001200     03  FAIL-CTR         PIC 9(5)     VALUE 0    COMP.
+001205 01  WS-LOG-RESULT        PIC X(24)    VALUE SPACES.
+001210************************************************************
+001220*      START OF PROCEDURE DIVISION
+001230************************************************************
+001240 PROCEDURE DIVISION.
+001250************************************************************
+001260* THE MAINLINE IS RESPONSIBILE FOR THE FLOW OF THE LOGIC
+001270* ALL MAIN PROCEDURES SHOULD BE CALLED FROM THE MAIN
+001280* EVERY PROCEDURE (PARAGRAPH) MUST BE DOCUMENTED
+001290************************************************************
+001300 000-MAINLINE.
+001310     OPEN I-O   MASTER-FILE.
+001315     IF WS-MASTER-STATUS NOT = '00'
+001316         DISPLAY 'PROG2: MASTER-FILE OPEN FAILED, STATUS '
+001317                 WS-MASTER-STATUS
+001318         STOP RUN
+001319     END-IF.
+001320     OPEN INPUT TRANS-FILE
+001330          OUTPUT LOG-FILE.
+001340     WRITE LOG-REC FROM LOG-HEADING1
+001350           AFTER ADVANCING 1 LINE.
+001360     PERFORM 9000-READ-TRANS.
+001370     PERFORM 1000-PROCESS-TRANS
+001380         UNTIL EOF-T = 1.
+001390     PERFORM 8000-PRINT-TRAILER.
+001400     CLOSE MASTER-FILE
+001410           TRANS-FILE
+001420           LOG-FILE.
+001430     STOP RUN.
+001440************************************************************
+001450*      1000-PROCESS-TRANS APPLIES ONE TRANSACTION AGAINST THE
+001460*      MASTER, BASED ON TR-CODE, AND READS THE NEXT ONE
+001470************************************************************
+001480 1000-PROCESS-TRANS.
+001490     ADD 1 TO TRANS-CTR.
+001500     EVALUATE TRUE
+001510         WHEN TR-IS-ADD
+001520             PERFORM 2000-ADD-RECORD
+001530         WHEN TR-IS-CHANGE
+001540             PERFORM 3000-CHANGE-RECORD
+001550         WHEN TR-IS-DELETE
+001560             PERFORM 4000-DELETE-RECORD
+001570         WHEN OTHER
+001580             MOVE 'INVALID TRANSACTION CODE'
+001590                  TO WS-LOG-RESULT
+001600             ADD 1 TO FAIL-CTR
+001610             PERFORM 5000-WRITE-LOG
+001620     END-EVALUATE.
+001630     PERFORM 9000-READ-TRANS.
+001640************************************************************
+001650*      2000-ADD-RECORD WRITES A NEW MASTER RECORD.  A WRITE
+001660*      THAT FAILS INVALID KEY MEANS THE ACCOUNT NUMBER IS
+001670*      ALREADY ON THE MASTER
+001680************************************************************
+001690 2000-ADD-RECORD.
+001700     MOVE TR-ACCT-NO      TO M-ACCT-NO.
+001710     MOVE TR-NAME         TO M-NAME.
+001720     MOVE TR-LOAN         TO M-LOAN.
+001730     MOVE TR-PAID1        TO M-PAID1.
+001740     MOVE TR-PAID2        TO M-PAID2.
+001750     MOVE TR-PAID3        TO M-PAID3.
+001760     MOVE TR-PAID4        TO M-PAID4.
+001765     MOVE TR-MIN-PAY      TO M-MIN-PAY.
+001767     MOVE TR-INT-RATE     TO M-INT-RATE.
+001770     WRITE MASTER-REC
+001780         INVALID KEY
+001790             MOVE 'DUPLICATE ACCOUNT NUMBER'
+001800                  TO WS-LOG-RESULT
+001810             ADD 1 TO FAIL-CTR
+001820         NOT INVALID KEY
+001830             MOVE 'RECORD ADDED'
+001840                  TO WS-LOG-RESULT
+001850     END-WRITE.
+001860     PERFORM 5000-WRITE-LOG.
+001870************************************************************
+001880*      3000-CHANGE-RECORD REWRITES AN EXISTING MASTER RECORD.
+001890*      A READ THAT FAILS INVALID KEY MEANS THE ACCOUNT NUMBER
+001900*      IS NOT ON THE MASTER
+001910************************************************************
+001920 3000-CHANGE-RECORD.
+001930     MOVE TR-ACCT-NO      TO M-ACCT-NO.
+001940     READ MASTER-FILE
+001950         INVALID KEY
+001960             MOVE 'ACCOUNT NUMBER NOT FOUND'
+001970                  TO WS-LOG-RESULT
+001980             ADD 1 TO FAIL-CTR
+001990         NOT INVALID KEY
+002000             MOVE TR-NAME     TO M-NAME
+002010             MOVE TR-LOAN     TO M-LOAN
+002020             MOVE TR-PAID1    TO M-PAID1
+002030             MOVE TR-PAID2    TO M-PAID2
+002040             MOVE TR-PAID3    TO M-PAID3
+002050             MOVE TR-PAID4    TO M-PAID4
+002055             MOVE TR-MIN-PAY  TO M-MIN-PAY
+002057             MOVE TR-INT-RATE TO M-INT-RATE
+002060             REWRITE MASTER-REC
+002070             MOVE 'RECORD CHANGED'
+002080                  TO WS-LOG-RESULT
+002090     END-READ.
+002100     PERFORM 5000-WRITE-LOG.
+002110************************************************************
+002120*      4000-DELETE-RECORD REMOVES A MASTER RECORD FOR A LOAN
+002130*      THAT HAS BEEN PAID OFF OR CLOSED.  A DELETE THAT FAILS
+002140*      INVALID KEY MEANS THE ACCOUNT NUMBER IS NOT ON THE
+002150*      MASTER
+002160************************************************************
+002170 4000-DELETE-RECORD.
+002180     MOVE TR-ACCT-NO      TO M-ACCT-NO.
+002190     DELETE MASTER-FILE
+002200         INVALID KEY
+002210             MOVE 'ACCOUNT NUMBER NOT FOUND'
+002220                  TO WS-LOG-RESULT
+002230             ADD 1 TO FAIL-CTR
+002240         NOT INVALID KEY
+002250             MOVE 'RECORD DELETED'
+002260                  TO WS-LOG-RESULT
+002270     END-DELETE.
+002280     PERFORM 5000-WRITE-LOG.
+002290************************************************************
+002300*      5000-WRITE-LOG WRITES ONE LINE TO THE TRANSACTION LOG
+002310*      SHOWING WHAT WAS APPLIED OR WHY IT WAS REJECTED
+002320************************************************************
+002330 5000-WRITE-LOG.
+002340     MOVE TR-CODE         TO G-CODE.
+002350     MOVE TR-ACCT-NO      TO G-ACCT-NO.
+002360     MOVE TR-NAME         TO G-NAME.
+002370     MOVE WS-LOG-RESULT   TO G-RESULT.
+002380     WRITE LOG-REC FROM LOG-DATA1
+002390           AFTER ADVANCING 1 LINE.
+002400************************************************************
+002410*      8000-PRINT-TRAILER PRINTS THE COUNT OF TRANSACTIONS
+002420*      PROCESSED AND FAILED AT THE END OF THE RUN
+002430************************************************************
+002440 8000-PRINT-TRAILER.
+002450     MOVE TRANS-CTR TO GT-TRANS-CTR.
+002460     MOVE FAIL-CTR  TO GT-FAIL-CTR.
+002470     WRITE LOG-REC FROM LOG-TRAILER1
+002480           AFTER ADVANCING 2 LINES.
+002490************************************************************
+002500*      9000-READ-TRANS READS A TRANSACTION AT A TIME
+002510************************************************************
+002520 9000-READ-TRANS.
+002530     READ TRANS-FILE
+002540          AT END MOVE 1 TO EOF-T.
